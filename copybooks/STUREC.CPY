@@ -0,0 +1,16 @@
+000100*-----------------------------------------------------------*
+000110* STUREC - Student master record layout.                    *
+000120*                                                            *
+000130* Shared by READ-TXT and STUMAINT so both programs describe *
+000140* the student master the same way. COPY this member         *
+000150* REPLACING the pseudo-text :REC: with the 01-level name     *
+000160* needed in the including FD, e.g.                           *
+000170*                                                            *
+000180*     COPY STUREC REPLACING ==:REC:== BY ==OLD-MASTER-REC==. *
+000190*-----------------------------------------------------------*
+000200 01 :REC:.
+000210     05 STUDENT-ID PIC 9(5).
+000220     05 NAME PIC A(25).
+000230     05 DATEX PIC A(11).
+
+
