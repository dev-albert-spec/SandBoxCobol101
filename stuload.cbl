@@ -0,0 +1,273 @@
+000100******************************************************************
+000110* Author: JRV
+000120* Date: 09/Ago/2026
+000130* Purpose: Education
+000140*
+000150* Conversion/load program. Reads a flat (LINE SEQUENTIAL) student
+000160* extract and loads it into the ORGANIZATION INDEXED STUDENT
+000170* master used by READ-TXT and STUMAINT, keyed on STUDENT-ID.
+000180*
+000190* Runs in one of two modes, selected by the STULOAD_MODE
+000200* environment variable:
+000210*
+000220*   LOAD  (the default) - builds a master from nothing. Opens
+000230*         STUDENT-MASTER OUTPUT, so it recreates the indexed file
+000240*         from empty. Use this the first time a data set is
+000250*         loaded, before STUMAINT or READ-TXT is ever pointed at
+000260*         it - their direct keyed I/O and keyed START both assume
+000270*         an indexed master already exists.
+000280*
+000290*   MERGE - the normal daily operation once a master exists.
+000300*         Opens STUDENT-MASTER I-O and applies each legacy record
+000310*         on top of whatever is already there: a STUDENT-ID not
+000320*         yet on the master is WRITTEN as a new record, a
+000330*         STUDENT-ID already on the master is REWRITTEN in place
+000340*         instead of being treated as a reject. This is how a new
+000350*         daily extract (STULEGCY_DD pointed at a different file
+000360*         each day, per the original parameter-driven design) gets
+000370*         folded into the same indexed master that STUMAINT has
+000380*         been updating, without wiping out adds, changes, or
+000390*         deletes STUMAINT already applied.
+000400*
+000410* Any legacy record with a non-numeric or zero STUDENT-ID is
+000420* rejected without being loaded, in either mode. A STUDENT-ID
+000430* repeated within the same legacy file is also rejected, as a
+000440* duplicate distinct from a legitimate cross-day update to a
+000450* STUDENT-ID already on the master from a prior load. STULOAD_MODE
+000460* must resolve to LOAD or MERGE; any other value aborts the run
+000470* before either file is opened, since a typo here would otherwise
+000480* fall through to the destructive OPEN OUTPUT of LOAD mode.
+000490*
+000500* Modification History
+000510* ---------------------------------------------------------------
+000520* 09/Ago/2026  JRV  Original version.
+000530* 09/Ago/2026  JRV  Added STULOAD_MODE=MERGE so a daily extract
+000540*                    can be folded into an already-updated master
+000550*                    with REWRITE instead of the plain LOAD mode's
+000560*                    OPEN OUTPUT, which would otherwise erase every
+000570*                    change STUMAINT applied since the last load.
+000580* 09/Ago/2026  JRV  STULOAD_MODE is now validated against LOAD and
+000590*                    MERGE before either file is opened; any other
+000600*                    value aborts the run with RETURN-CODE 16
+000610*                    instead of silently falling through to the
+000620*                    destructive OPEN OUTPUT in LOAD mode. Added an
+000630*                    in-run duplicate-STUDENT-ID table (the same
+000640*                    shape as STUMAINT's) so a STUDENT-ID repeated
+000650*                    within one day's legacy file is rejected as a
+000660*                    duplicate in MERGE mode instead of silently
+000670*                    matching and REWRITING an existing master
+000680*                    record a second time.
+000690******************************************************************
+000700 IDENTIFICATION DIVISION.
+000710 PROGRAM-ID. STULOAD.
+
+000720 ENVIRONMENT DIVISION.
+000730     INPUT-OUTPUT SECTION.
+000740         FILE-CONTROL.
+000750             SELECT LEGACY-FILE ASSIGN TO DYNAMIC WS-LEGACY-DD
+000760             ORGANIZATION IS LINE SEQUENTIAL.
+
+000770             SELECT STUDENT-MASTER ASSIGN TO DYNAMIC WS-STUDENT-DD
+000780             ORGANIZATION IS INDEXED
+000790             ACCESS MODE IS DYNAMIC
+000800             RECORD KEY IS STUDENT-ID OF STUDENT-MASTER-REC.
+
+000810 DATA DIVISION.
+000820     FILE SECTION.
+000830     FD LEGACY-FILE.
+000840     COPY STUREC REPLACING ==:REC:== BY ==LEGACY-RECORD==.
+
+000850     FD STUDENT-MASTER.
+000860     COPY STUREC REPLACING ==:REC:== BY ==STUDENT-MASTER-REC==.
+
+000870     WORKING-STORAGE SECTION.
+000880     01 WS-RUN-PARMS.
+000890         05 WS-LEGACY-DD PIC X(64) VALUE SPACES.
+000900         05 WS-STUDENT-DD PIC X(64) VALUE SPACES.
+000910         05 WS-LOAD-MODE PIC X(5) VALUE SPACES.
+000920             88 WS-MODE-MERGE VALUE 'MERGE'.
+000930             88 WS-MODE-VALID VALUES 'LOAD ' 'MERGE'.
+
+000940     01 WS-DEFAULTS.
+000950         05 WS-DEFAULT-LEGACY PIC X(64) VALUE 'STULEGCY.DAT'.
+000960         05 WS-DEFAULT-STUDENT PIC X(64) VALUE 'STUDENT.DAT'.
+000970         05 WS-DEFAULT-MODE PIC X(5) VALUE 'LOAD'.
+
+000980     01 WS-EOF-SWITCHES.
+000990         05 WS-LEGACY-EOF PIC X(1) VALUE 'N'.
+001000             88 WS-LEGACY-AT-EOF VALUE 'Y'.
+
+001010     01 WS-ABORT-SWITCHES.
+001020         05 WS-ABORT-SW PIC X(1) VALUE 'N'.
+001030             88 WS-ABORT-RUN VALUE 'Y'.
+
+001040     01 WS-SEEN-MAX PIC 9(5) COMP VALUE 5000.
+001050     01 WS-DUP-CHECK-TABLE.
+001060         05 WS-SEEN-COUNT PIC 9(5) COMP VALUE ZERO.
+001070         05 WS-SEEN-ENTRY OCCURS 1 TO 5000 TIMES
+001080                 DEPENDING ON WS-SEEN-COUNT
+001090                 INDEXED BY WS-SEEN-IDX.
+001100             10 WS-SEEN-ID PIC 9(5).
+001110     01 WS-DUP-FOUND-SW PIC X(1) VALUE 'N'.
+001120         88 WS-DUP-FOUND VALUE 'Y'.
+
+001130     01 WS-COUNTERS.
+001140         05 WS-LOADED-COUNT PIC 9(7) COMP VALUE ZERO.
+001150         05 WS-MERGED-COUNT PIC 9(7) COMP VALUE ZERO.
+001160         05 WS-DUPLICATE-COUNT PIC 9(7) COMP VALUE ZERO.
+001170         05 WS-REJECT-COUNT PIC 9(7) COMP VALUE ZERO.
+
+001180     01 WS-CURRENT-LEGACY.
+001190         05 WS-LEGACY-STUDENT-ID PIC 9(5).
+001200         05 WS-LEGACY-NAME PIC A(25).
+001210         05 WS-LEGACY-DATEX PIC A(11).
+
+001220 PROCEDURE DIVISION.
+
+001230 0000-MAINLINE.
+001240     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001250     IF NOT WS-ABORT-RUN
+001260         PERFORM 2000-LOAD-LEGACY THRU 2000-EXIT
+001270             UNTIL WS-LEGACY-AT-EOF
+001280         PERFORM 3000-FINALIZE THRU 3000-EXIT
+001290     END-IF.
+001300     STOP RUN.
+
+001310 1000-INITIALIZE.
+001320     PERFORM 1050-GET-RUN-PARMS THRU 1050-EXIT.
+001330     IF WS-ABORT-RUN
+001340         MOVE 16 TO RETURN-CODE
+001350         GO TO 1000-EXIT
+001360     END-IF.
+001370     OPEN INPUT LEGACY-FILE.
+001380     IF WS-MODE-MERGE
+001390         OPEN I-O STUDENT-MASTER
+001400     ELSE
+001410         OPEN OUTPUT STUDENT-MASTER
+001420     END-IF.
+001430     PERFORM 1200-READ-LEGACY THRU 1200-EXIT.
+001440 1000-EXIT.
+001450     EXIT.
+
+001460 1050-GET-RUN-PARMS.
+001470     ACCEPT WS-LEGACY-DD FROM ENVIRONMENT 'STULEGCY_DD'.
+001480     IF WS-LEGACY-DD = SPACES OR LOW-VALUES
+001490         MOVE WS-DEFAULT-LEGACY TO WS-LEGACY-DD
+001500     END-IF.
+001510     ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'STUDENT_DD'.
+001520     IF WS-STUDENT-DD = SPACES OR LOW-VALUES
+001530         MOVE WS-DEFAULT-STUDENT TO WS-STUDENT-DD
+001540     END-IF.
+001550     ACCEPT WS-LOAD-MODE FROM ENVIRONMENT 'STULOAD_MODE'.
+001560     IF WS-LOAD-MODE = SPACES OR LOW-VALUES
+001570         MOVE WS-DEFAULT-MODE TO WS-LOAD-MODE
+001580     END-IF.
+001590     IF NOT WS-MODE-VALID
+001600         DISPLAY 'STULOAD: *** INVALID STULOAD_MODE = '
+001610             WS-LOAD-MODE
+001620         DISPLAY 'STULOAD: *** MUST BE LOAD OR MERGE - ABORTED'
+001630         SET WS-ABORT-RUN TO TRUE
+001640     END-IF.
+001650     DISPLAY 'STULOAD: MODE            = ' WS-LOAD-MODE.
+001660     DISPLAY 'STULOAD: LEGACY FILE     = ' WS-LEGACY-DD.
+001670     DISPLAY 'STULOAD: STUDENT MASTER  = ' WS-STUDENT-DD.
+001680 1050-EXIT.
+001690     EXIT.
+
+001700 1200-READ-LEGACY.
+001710     READ LEGACY-FILE INTO WS-CURRENT-LEGACY
+001720         AT END SET WS-LEGACY-AT-EOF TO TRUE
+001730     END-READ.
+001740 1200-EXIT.
+001750     EXIT.
+
+001760 2000-LOAD-LEGACY.
+001770     IF WS-LEGACY-STUDENT-ID IS NOT NUMERIC
+001780         OR WS-LEGACY-STUDENT-ID = ZERO
+001790         DISPLAY 'STULOAD: REJECT INVALID STUDENT-ID = '
+001800             WS-LEGACY-STUDENT-ID
+001810         ADD 1 TO WS-REJECT-COUNT
+001820     ELSE
+001830         PERFORM 2050-CHECK-DUPLICATE-ID THRU 2050-EXIT
+001840         EVALUATE TRUE
+001850             WHEN WS-DUP-FOUND
+001860                 DISPLAY 'STULOAD: REJECT DUPLICATE IN RUN ID = '
+001870                     WS-LEGACY-STUDENT-ID
+001880                 ADD 1 TO WS-DUPLICATE-COUNT
+001890             WHEN WS-SEEN-COUNT NOT < WS-SEEN-MAX
+001900                 DISPLAY 'STULOAD: REJECT - DUP TABLE FULL ID = '
+001910                     WS-LEGACY-STUDENT-ID
+001920                 ADD 1 TO WS-REJECT-COUNT
+001930             WHEN OTHER
+001940                 ADD 1 TO WS-SEEN-COUNT
+001950                 MOVE WS-LEGACY-STUDENT-ID
+001960                     TO WS-SEEN-ID (WS-SEEN-COUNT)
+001970                 PERFORM 2100-WRITE-MASTER THRU 2100-EXIT
+001980         END-EVALUATE
+001990     END-IF.
+002000     PERFORM 1200-READ-LEGACY THRU 1200-EXIT.
+002010 2000-EXIT.
+002020     EXIT.
+
+002030 2050-CHECK-DUPLICATE-ID.
+002040     MOVE 'N' TO WS-DUP-FOUND-SW.
+002050     IF WS-SEEN-COUNT > ZERO
+002060         SET WS-SEEN-IDX TO 1
+002070         SEARCH WS-SEEN-ENTRY
+002080             AT END
+002090                 CONTINUE
+002100             WHEN WS-SEEN-ID (WS-SEEN-IDX) = WS-LEGACY-STUDENT-ID
+002110                 SET WS-DUP-FOUND TO TRUE
+002120         END-SEARCH
+002130     END-IF.
+002140 2050-EXIT.
+002150     EXIT.
+
+002160 2100-WRITE-MASTER.
+002170     MOVE WS-LEGACY-STUDENT-ID
+002180         TO STUDENT-ID OF STUDENT-MASTER-REC.
+002190     MOVE WS-LEGACY-NAME TO NAME OF STUDENT-MASTER-REC.
+002200     MOVE WS-LEGACY-DATEX TO DATEX OF STUDENT-MASTER-REC.
+002210     WRITE STUDENT-MASTER-REC
+002220         INVALID KEY
+002230             IF WS-MODE-MERGE
+002240                 PERFORM 2150-REWRITE-MASTER THRU 2150-EXIT
+002250             ELSE
+002260                 DISPLAY 'STULOAD: REJECT DUPLICATE STUDENT-ID = '
+002270                     WS-LEGACY-STUDENT-ID
+002280                 ADD 1 TO WS-DUPLICATE-COUNT
+002290             END-IF
+002300         NOT INVALID KEY
+002310             ADD 1 TO WS-LOADED-COUNT
+002320     END-WRITE.
+002330 2100-EXIT.
+002340     EXIT.
+
+002350 2150-REWRITE-MASTER.
+002360     REWRITE STUDENT-MASTER-REC
+002370         INVALID KEY
+002380             DISPLAY 'STULOAD: REJECT - REWRITE FAILED ID = '
+002390                 WS-LEGACY-STUDENT-ID
+002400             ADD 1 TO WS-REJECT-COUNT
+002410         NOT INVALID KEY
+002420             ADD 1 TO WS-MERGED-COUNT
+002430     END-REWRITE.
+002440 2150-EXIT.
+002450     EXIT.
+
+002460 3000-FINALIZE.
+002470     CLOSE LEGACY-FILE.
+002480     CLOSE STUDENT-MASTER.
+002490     DISPLAY 'STULOAD: RECORDS LOADED    = ' WS-LOADED-COUNT.
+002500     DISPLAY 'STULOAD: RECORDS MERGED    = ' WS-MERGED-COUNT.
+002510     DISPLAY 'STULOAD: DUPLICATES REJECTED = ' WS-DUPLICATE-COUNT.
+002520     DISPLAY 'STULOAD: INVALID REJECTED  = ' WS-REJECT-COUNT.
+002530 3000-EXIT.
+002540     EXIT.
+
+002550 END PROGRAM STULOAD.
+
+
+
+
+
