@@ -1,40 +1,600 @@
-      ******************************************************************
-      * Author: Mr.3e70
-      * Date: 16/Mayo/2020
-      * Purpose: Education
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READ-TXT.
-
-       ENVIRONMENT DIVISION.
-           INPUT-OUTPUT SECTION.
-               FILE-CONTROL.
-                   SELECT STUDENT ASSIGN TO 'D:\\input.txt'
-                   ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-           FILE SECTION.
-           FD STUDENT.
-           01 STUDENT-FILE.
-               05 STUDENT-ID PIC 9(5).
-               05 NAME PIC A(25).
-               05 DATEX PIC A(11).
-
-           WORKING-STORAGE SECTION.
-           01 WS-STUDENT.
-               05 WS-STUDENT-ID PIC 9(5).
-               05 WS-NAME PIC A(25).
-               05 WS-DATE PIC A(11).
-           01 WS-EOF PIC A(1).
-
-       PROCEDURE DIVISION.
-           OPEN INPUT STUDENT.
-               PERFORM UNTIL WS-EOF='Y'
-                   READ STUDENT INTO WS-STUDENT
-                       AT END MOVE 'Y' TO WS-EOF
-                       NOT AT END DISPLAY WS-STUDENT
-                   END-READ
-               END-PERFORM.
-           CLOSE STUDENT.
-           STOP RUN.
-       END PROGRAM READ-TXT.
+000100******************************************************************
+000110* Author: Mr.3e70
+000120* Date: 16/Mayo/2020
+000130* Purpose: Education
+000140*
+000150* Modification History
+000160* ---------------------------------------------------------------
+000170* 09/Ago/2026  JRV  Replaced the raw DISPLAY dump with a real
+000180*                    paginated roster report (REPORT-FILE) that
+000190*                    carries page headers and a final record
+000200*                    count, instead of relying on eyeballing
+000210*                    SYSOUT to get a headcount.
+000220* 09/Ago/2026  JRV  Added edit checks on STUDENT-ID and DATEX;
+000230*                    records that fail edit are written to
+000240*                    STUDENT-REJECTS with a reason code instead
+000250*                    of flowing through to the roster as if they
+000260*                    were good data.
+000270* 09/Ago/2026  JRV  STUDENT is now assigned dynamically from the
+000280*                    STUDENT-DD environment variable / DD name so
+000290*                    the same load can point at a different daily
+000300*                    extract file without a recompile.
+000310* 09/Ago/2026  JRV  STUDENT-FILE now comes from the shared STUREC
+000320*                    copybook so this record layout stays in step
+000330*                    with the new STUMAINT maintenance program.
+000340* 09/Ago/2026  JRV  STUDENT is now ORGANIZATION INDEXED, keyed on
+000350*                    STUDENT-ID, to match STUMAINT's direct access
+000360*                    maintenance; the roster report still reads it
+000370*                    sequentially in key order so this listing
+000380*                    logic is unchanged.
+000390* 09/Ago/2026  JRV  Added a control-total check against an
+000400*                    external CONTROL-FILE record count produced
+000410*                    upstream; the run now displays a MATCH or
+000420*                    OUT-OF-BALANCE message and sets RETURN-CODE
+000430*                    instead of just stopping after the last
+000440*                    record.
+000450* 09/Ago/2026  JRV  Roster report now carries an ENROLLMENT TENURE
+000460*                    column derived from DATEX as of the run date,
+000470*                    instead of just echoing the raw enrollment
+000480*                    date back with no interpretation.
+000490* 09/Ago/2026  JRV  Added checkpoint/restart: the run now drops a
+000500*                    checkpoint record every 500 students, and a
+000510*                    restart (STUDENT_RESTART=Y) repositions the
+000520*                    master with START instead of rereading a file
+000530*                    a prior run already processed.
+000540* 09/Ago/2026  JRV  Added a fixed-width EXTRACT-FILE of accepted
+000550*                    students (ID, name, enroll date, tenure) for
+000560*                    the registrar's downstream system, alongside
+000570*                    the printed roster.
+000580* 09/Ago/2026  JRV  Review fixes: restart no longer truncates
+000590*                    REPORT-FILE/STUDENT-REJECTS/EXTRACT-FILE (now
+000600*                    OPEN EXTEND on restart); the control-total
+000610*                    check and the roster total line now count
+000620*                    every record read, not just accepted ones;
+000630*                    EXT-DATEX is now a normalized YYYYMMDD value
+000640*                    and EXT-TENURE an unedited numeric field, to
+000650*                    suit a machine-read interface file.
+000660* 09/Ago/2026  JRV  A restart now only opens REPORT-FILE,
+000670*                    STUDENT-REJECTS and EXTRACT-FILE EXTEND when a
+000680*                    checkpoint record is actually found on
+000690*                    CHECKPOINT-FILE, not just because
+000700*                    STUDENT_RESTART=Y was passed, so rerunning a
+000710*                    job that already finished clean no longer
+000720*                    appends a duplicate copy of every line behind
+000730*                    the first. The checkpoint is now written after
+000740*                    every record processed (accepted or rejected)
+000750*                    instead of every 500 accepted, so a restart
+000760*                    never replays a window of records whose output
+000770*                    lines already made it out before the prior run
+000780*                    stopped. The checkpoint record also now carries
+000790*                    the page count so pagination on the restarted
+000800*                    report continues instead of starting over at
+000810*                    PAGE 1.
+000820* 09/Ago/2026  JRV  CHECKPOINT-FILE and CONTROL-FILE are now SELECT
+000830*                    OPTIONAL, so a restart requested before either
+000840*                    file has ever been created falls through to a
+000850*                    full read instead of abending on OPEN INPUT.
+000860*                    2150-COMPUTE-TENURE now floors tenure at zero
+000870*                    for a DATEX later than the run date instead of
+000880*                    letting the unsigned year-difference wrap to a
+000890*                    bogus positive value. The run now DISPLAYs the
+000900*                    run date and time at the start and a final RUN
+000910*                    STATUS line at the end, alongside the existing
+000920*                    file name, record count and MATCH/OUT-OF-
+000930*                    BALANCE console output, as a run-level audit
+000940*                    trail.
+000950******************************************************************
+000960 IDENTIFICATION DIVISION.
+000970 PROGRAM-ID. READ-TXT.
+
+000980 ENVIRONMENT DIVISION.
+000990     INPUT-OUTPUT SECTION.
+001000         FILE-CONTROL.
+001010             SELECT STUDENT ASSIGN TO DYNAMIC WS-STUDENT-DD
+001020             ORGANIZATION IS INDEXED
+001030             ACCESS MODE IS SEQUENTIAL
+001040             RECORD KEY IS STUDENT-ID OF STUDENT-FILE.
+
+001050             SELECT REPORT-FILE ASSIGN TO 'STUROSTR.TXT'
+001060             ORGANIZATION IS LINE SEQUENTIAL.
+
+001070             SELECT STUDENT-REJECTS ASSIGN TO 'STUREJ.TXT'
+001080             ORGANIZATION IS LINE SEQUENTIAL.
+
+001090             SELECT OPTIONAL CONTROL-FILE
+001100             ASSIGN TO DYNAMIC WS-CONTROL-DD
+001110             ORGANIZATION IS LINE SEQUENTIAL.
+
+001120             SELECT OPTIONAL CHECKPOINT-FILE
+001130             ASSIGN TO DYNAMIC WS-CHKPT-DD
+001140             ORGANIZATION IS LINE SEQUENTIAL.
+
+001150             SELECT EXTRACT-FILE ASSIGN TO DYNAMIC WS-EXTRACT-DD
+001160             ORGANIZATION IS LINE SEQUENTIAL.
+
+001170 DATA DIVISION.
+001180     FILE SECTION.
+001190     FD STUDENT.
+001200     COPY STUREC REPLACING ==:REC:== BY ==STUDENT-FILE==.
+
+001210     FD REPORT-FILE.
+001220     01 REPORT-LINE PIC X(80).
+
+001230     FD STUDENT-REJECTS.
+001240     01 REJECT-LINE PIC X(80).
+
+001250     FD CONTROL-FILE.
+001260     01 CONTROL-RECORD.
+001270         05 CTL-EXPECTED-COUNT PIC 9(7).
+001280         05 FILLER PIC X(73).
+
+001290     FD CHECKPOINT-FILE.
+001300     01 CHECKPOINT-RECORD.
+001310         05 CHK-LAST-STUDENT-ID PIC 9(5).
+001320         05 CHK-TOTAL-STUDENTS PIC 9(7).
+001330         05 CHK-TOTAL-REJECTS PIC 9(7).
+001340         05 CHK-TOTAL-READ PIC 9(7).
+001350         05 CHK-PAGE-COUNT PIC 9(3).
+001360         05 FILLER PIC X(51).
+
+001370     FD EXTRACT-FILE.
+001380     01 EXTRACT-RECORD.
+001390         05 EXT-STUDENT-ID PIC 9(5).
+001400         05 EXT-NAME PIC A(25).
+001410         05 EXT-DATEX PIC 9(8).
+001420         05 EXT-TENURE PIC 9(3).
+001430         05 FILLER PIC X(39).
+
+001440     WORKING-STORAGE SECTION.
+001450     01 WS-STUDENT.
+001460         05 WS-STUDENT-ID PIC 9(5).
+001470         05 WS-NAME PIC A(25).
+001480         05 WS-DATE PIC A(11).
+001490         05 WS-DATE-R REDEFINES WS-DATE.
+001500             10 WS-DATE-DD PIC 9(2).
+001510             10 WS-DATE-SL1 PIC X.
+001520             10 WS-DATE-MON PIC X(3).
+001530                 88 WS-DATE-MON-OK VALUES 'JAN' 'FEB' 'MAR' 'APR'
+001540                                          'MAY' 'JUN' 'JUL' 'AUG'
+001550                                          'SEP' 'OCT' 'NOV' 'DEC'.
+001560             10 WS-DATE-SL2 PIC X.
+001570             10 WS-DATE-YYYY PIC 9(4).
+001580     01 WS-EOF PIC A(1) VALUE 'N'.
+
+001590     01 WS-MONTH-NAMES-INIT.
+001600         05 FILLER PIC X(3) VALUE 'JAN'.
+001610         05 FILLER PIC X(3) VALUE 'FEB'.
+001620         05 FILLER PIC X(3) VALUE 'MAR'.
+001630         05 FILLER PIC X(3) VALUE 'APR'.
+001640         05 FILLER PIC X(3) VALUE 'MAY'.
+001650         05 FILLER PIC X(3) VALUE 'JUN'.
+001660         05 FILLER PIC X(3) VALUE 'JUL'.
+001670         05 FILLER PIC X(3) VALUE 'AUG'.
+001680         05 FILLER PIC X(3) VALUE 'SEP'.
+001690         05 FILLER PIC X(3) VALUE 'OCT'.
+001700         05 FILLER PIC X(3) VALUE 'NOV'.
+001710         05 FILLER PIC X(3) VALUE 'DEC'.
+001720     01 WS-MONTH-NAMES REDEFINES WS-MONTH-NAMES-INIT.
+001730         05 WS-MONTH-NAME OCCURS 12 TIMES PIC X(3).
+
+001740     01 WS-CURRENT-DATE-8 PIC 9(8) VALUE ZERO.
+001750     01 WS-CURRENT-DATE-R REDEFINES WS-CURRENT-DATE-8.
+001760         05 WS-CURRENT-YYYY PIC 9(4).
+001770         05 WS-CURRENT-MM PIC 9(2).
+001780         05 WS-CURRENT-DD PIC 9(2).
+001790     01 WS-CURRENT-TIME-8 PIC 9(8) VALUE ZERO.
+
+001800     01 WS-TENURE-FIELDS.
+001810         05 WS-MONTH-INDEX PIC 9(2) COMP VALUE ZERO.
+001820         05 WS-TENURE-YEARS PIC 9(3) COMP VALUE ZERO.
+
+001830     01 WS-RUN-PARMS.
+001840         05 WS-STUDENT-DD PIC X(64) VALUE SPACES.
+001850         05 WS-CONTROL-DD PIC X(64) VALUE SPACES.
+001860         05 WS-CHKPT-DD PIC X(64) VALUE SPACES.
+001870         05 WS-EXTRACT-DD PIC X(64) VALUE SPACES.
+001880     01 WS-DEFAULT-STUDENT-DSN PIC X(64) VALUE 'STUDENT.DAT'.
+001890     01 WS-DEFAULT-CONTROL-DSN PIC X(64) VALUE 'STUCTL.DAT'.
+001900     01 WS-DEFAULT-CHKPT-DSN PIC X(64) VALUE 'STUCHKPT.DAT'.
+001910     01 WS-DEFAULT-EXTRACT-DSN PIC X(64) VALUE 'STUEXTR.DAT'.
+
+001920     01 WS-RESTART-SWITCHES.
+001930         05 WS-RESTART-SW PIC X(1) VALUE 'N'.
+001940             88 WS-RESTART-REQUESTED VALUE 'Y'.
+001950         05 WS-CHECKPOINT-FOUND-SW PIC X(1) VALUE 'N'.
+001960             88 WS-CHECKPOINT-FOUND VALUE 'Y'.
+
+001970     01 WS-CHECKPOINT-FIELDS.
+001980         05 WS-LAST-CHECKPOINT-ID PIC 9(5) VALUE ZERO.
+
+001990     01 WS-EDIT-SWITCHES.
+002000         05 WS-RECORD-VALID-SW PIC X(1) VALUE 'Y'.
+002010             88 WS-RECORD-VALID VALUE 'Y'.
+002020             88 WS-RECORD-INVALID VALUE 'N'.
+
+002030     01 WS-REJECT-REASON PIC X(30) VALUE SPACES.
+
+002040     01 WS-REPORT-COUNTERS.
+002050         05 WS-LINE-COUNT PIC 9(3) COMP VALUE ZERO.
+002060         05 WS-PAGE-COUNT PIC 9(3) COMP VALUE ZERO.
+002070         05 WS-TOTAL-STUDENTS PIC 9(7) COMP VALUE ZERO.
+002080         05 WS-TOTAL-REJECTS PIC 9(7) COMP VALUE ZERO.
+002090         05 WS-TOTAL-READ PIC 9(7) COMP VALUE ZERO.
+002100     01 WS-MAX-LINES-PER-PAGE PIC 9(3) COMP VALUE 50.
+
+002110     01 WS-EXTRACT-DATE-FIELDS.
+002120         05 WS-EXT-DATE-8.
+002130             10 WS-EXT-DATE-YYYY PIC 9(4).
+002140             10 WS-EXT-DATE-MM PIC 9(2).
+002150             10 WS-EXT-DATE-DD PIC 9(2).
+
+002160     01 WS-CONTROL-TOTALS.
+002170         05 WS-EXPECTED-COUNT PIC 9(7) COMP VALUE ZERO.
+002180         05 WS-BALANCE-SW PIC X(1) VALUE 'Y'.
+002190             88 WS-IN-BALANCE VALUE 'Y'.
+002200             88 WS-OUT-OF-BALANCE VALUE 'N'.
+
+002210     01 WS-HEADING-1.
+002220         05 FILLER PIC X(30) VALUE SPACES.
+002230         05 FILLER PIC X(21) VALUE 'STUDENT ROSTER REPORT'.
+002240         05 FILLER PIC X(21) VALUE SPACES.
+002250         05 FILLER PIC X(5) VALUE 'PAGE '.
+002260         05 HDG1-PAGE-NO PIC ZZ9.
+
+002270     01 WS-HEADING-2.
+002280         05 FILLER PIC X(5) VALUE 'ID'.
+002290         05 FILLER PIC X(8) VALUE SPACES.
+002300         05 FILLER PIC X(25) VALUE 'STUDENT NAME'.
+002310         05 FILLER PIC X(5) VALUE SPACES.
+002320         05 FILLER PIC X(11) VALUE 'ENROLL DATE'.
+002330         05 FILLER PIC X(3) VALUE SPACES.
+002340         05 FILLER PIC X(6) VALUE 'TENURE'.
+
+002350     01 WS-DETAIL-LINE.
+002360         05 DL-STUDENT-ID PIC 9(5).
+002370         05 FILLER PIC X(8) VALUE SPACES.
+002380         05 DL-NAME PIC A(25).
+002390         05 FILLER PIC X(5) VALUE SPACES.
+002400         05 DL-DATEX PIC A(11).
+002410         05 FILLER PIC X(3) VALUE SPACES.
+002420         05 DL-TENURE PIC ZZ9.
+
+002430     01 WS-TOTAL-LINE.
+002440         05 FILLER PIC X(20) VALUE 'TOTAL STUDENTS READ:'.
+002450         05 FILLER PIC X(1) VALUE SPACE.
+002460         05 TL-TOTAL PIC ZZZ,ZZ9.
+
+002470     01 WS-REJECT-DETAIL-LINE.
+002480         05 RL-STUDENT-ID PIC 9(5).
+002490         05 FILLER PIC X(1) VALUE SPACE.
+002500         05 RL-NAME PIC A(25).
+002510         05 FILLER PIC X(1) VALUE SPACE.
+002520         05 RL-DATEX PIC A(11).
+002530         05 FILLER PIC X(1) VALUE SPACE.
+002540         05 RL-REASON PIC X(30).
+
+002550 PROCEDURE DIVISION.
+
+002560 0000-MAINLINE.
+002570     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002580     PERFORM 2000-PROCESS-STUDENTS THRU 2000-EXIT
+002590         UNTIL WS-EOF = 'Y'.
+002600     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+002610     STOP RUN.
+
+002620 1000-INITIALIZE.
+002630     PERFORM 1050-GET-RUN-PARMS THRU 1050-EXIT.
+002640     OPEN INPUT STUDENT.
+002650     PERFORM 1055-READ-CHECKPOINT THRU 1055-EXIT.
+002660     IF WS-CHECKPOINT-FOUND
+002670         OPEN EXTEND REPORT-FILE
+002680         OPEN EXTEND STUDENT-REJECTS
+002690         OPEN EXTEND EXTRACT-FILE
+002700     ELSE
+002710         OPEN OUTPUT REPORT-FILE
+002720         OPEN OUTPUT STUDENT-REJECTS
+002730         OPEN OUTPUT EXTRACT-FILE
+002740     END-IF.
+002750     PERFORM 1060-READ-CONTROL-COUNT THRU 1060-EXIT.
+002760     PERFORM 1070-GET-CURRENT-DATE THRU 1070-EXIT.
+002770     PERFORM 1080-POSITION-RESTART THRU 1080-EXIT.
+002780     PERFORM 1090-DISPLAY-RUN-BANNER THRU 1090-EXIT.
+002790     PERFORM 1100-WRITE-REPORT-HEADINGS THRU 1100-EXIT.
+002800 1000-EXIT.
+002810     EXIT.
+
+002820 1050-GET-RUN-PARMS.
+002830     ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'STUDENT_DD'.
+002840     IF WS-STUDENT-DD = SPACES OR LOW-VALUES
+002850         MOVE WS-DEFAULT-STUDENT-DSN TO WS-STUDENT-DD
+002860     END-IF.
+002870     ACCEPT WS-CONTROL-DD FROM ENVIRONMENT 'STUCTL_DD'.
+002880     IF WS-CONTROL-DD = SPACES OR LOW-VALUES
+002890         MOVE WS-DEFAULT-CONTROL-DSN TO WS-CONTROL-DD
+002900     END-IF.
+002910     ACCEPT WS-CHKPT-DD FROM ENVIRONMENT 'STUCHKPT_DD'.
+002920     IF WS-CHKPT-DD = SPACES OR LOW-VALUES
+002930         MOVE WS-DEFAULT-CHKPT-DSN TO WS-CHKPT-DD
+002940     END-IF.
+002950     ACCEPT WS-EXTRACT-DD FROM ENVIRONMENT 'STUEXTR_DD'.
+002960     IF WS-EXTRACT-DD = SPACES OR LOW-VALUES
+002970         MOVE WS-DEFAULT-EXTRACT-DSN TO WS-EXTRACT-DD
+002980     END-IF.
+002990     ACCEPT WS-RESTART-SW FROM ENVIRONMENT 'STUDENT_RESTART'.
+003000     IF WS-RESTART-SW NOT = 'Y'
+003010         MOVE 'N' TO WS-RESTART-SW
+003020     END-IF.
+003030     DISPLAY 'READ-TXT: INPUT FILE = ' WS-STUDENT-DD.
+003040     DISPLAY 'READ-TXT: CONTROL FILE = ' WS-CONTROL-DD.
+003050     DISPLAY 'READ-TXT: RESTART = ' WS-RESTART-SW.
+003060     DISPLAY 'READ-TXT: EXTRACT FILE = ' WS-EXTRACT-DD.
+003070 1050-EXIT.
+003080     EXIT.
+
+003090 1055-READ-CHECKPOINT.
+003100     IF WS-RESTART-REQUESTED
+003110         OPEN INPUT CHECKPOINT-FILE
+003120         READ CHECKPOINT-FILE
+003130             AT END
+003140                 CONTINUE
+003150             NOT AT END
+003160                 SET WS-CHECKPOINT-FOUND TO TRUE
+003170                 MOVE CHK-LAST-STUDENT-ID TO
+003180                     WS-LAST-CHECKPOINT-ID
+003190                 MOVE CHK-TOTAL-STUDENTS TO WS-TOTAL-STUDENTS
+003200                 MOVE CHK-TOTAL-REJECTS TO WS-TOTAL-REJECTS
+003210                 MOVE CHK-TOTAL-READ TO WS-TOTAL-READ
+003220                 MOVE CHK-PAGE-COUNT TO WS-PAGE-COUNT
+003230         END-READ
+003240         CLOSE CHECKPOINT-FILE
+003250     END-IF.
+003260 1055-EXIT.
+003270     EXIT.
+
+003280 1060-READ-CONTROL-COUNT.
+003290     OPEN INPUT CONTROL-FILE.
+003300     READ CONTROL-FILE
+003310         AT END MOVE ZERO TO WS-EXPECTED-COUNT
+003320         NOT AT END MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+003330     END-READ.
+003340     CLOSE CONTROL-FILE.
+003350 1060-EXIT.
+003360     EXIT.
+
+003370 1070-GET-CURRENT-DATE.
+003380     ACCEPT WS-CURRENT-DATE-8 FROM DATE YYYYMMDD.
+003390     ACCEPT WS-CURRENT-TIME-8 FROM TIME.
+003400 1070-EXIT.
+003410     EXIT.
+
+003420 1080-POSITION-RESTART.
+003430     IF WS-CHECKPOINT-FOUND
+003440         MOVE WS-LAST-CHECKPOINT-ID TO
+003450             STUDENT-ID OF STUDENT-FILE
+003460         START STUDENT KEY IS GREATER THAN STUDENT-ID
+003470             INVALID KEY
+003480                 MOVE 'Y' TO WS-EOF
+003490         END-START
+003500         DISPLAY 'READ-TXT: RESTARTING AFTER ID = '
+003510             WS-LAST-CHECKPOINT-ID
+003520     END-IF.
+003530 1080-EXIT.
+003540     EXIT.
+
+003550 1090-DISPLAY-RUN-BANNER.
+003560     DISPLAY 'READ-TXT: RUN DATE = ' WS-CURRENT-DATE-8.
+003570     DISPLAY 'READ-TXT: RUN TIME = ' WS-CURRENT-TIME-8.
+003580 1090-EXIT.
+003590     EXIT.
+
+003600 1100-WRITE-REPORT-HEADINGS.
+003610     ADD 1 TO WS-PAGE-COUNT.
+003620     MOVE WS-PAGE-COUNT TO HDG1-PAGE-NO.
+003630     MOVE WS-HEADING-1 TO REPORT-LINE.
+003640     WRITE REPORT-LINE.
+003650     MOVE SPACES TO REPORT-LINE.
+003660     WRITE REPORT-LINE.
+003670     MOVE WS-HEADING-2 TO REPORT-LINE.
+003680     WRITE REPORT-LINE.
+003690     MOVE ALL '-' TO REPORT-LINE.
+003700     WRITE REPORT-LINE.
+003710     MOVE ZERO TO WS-LINE-COUNT.
+003720 1100-EXIT.
+003730     EXIT.
+
+003740 2000-PROCESS-STUDENTS.
+003750     READ STUDENT INTO WS-STUDENT
+003760         AT END MOVE 'Y' TO WS-EOF
+003770         NOT AT END
+003780             ADD 1 TO WS-TOTAL-READ
+003790             PERFORM 2100-VALIDATE-STUDENT THRU 2100-EXIT
+003800             PERFORM 2400-WRITE-CHECKPOINT THRU 2400-EXIT
+003810     END-READ.
+003820 2000-EXIT.
+003830     EXIT.
+
+003840 2100-VALIDATE-STUDENT.
+003850     SET WS-RECORD-VALID TO TRUE.
+003860     MOVE SPACES TO WS-REJECT-REASON.
+003870     IF WS-STUDENT-ID IS NOT NUMERIC OR WS-STUDENT-ID = ZERO
+003880         SET WS-RECORD-INVALID TO TRUE
+003890         MOVE 'INVALID STUDENT-ID' TO WS-REJECT-REASON
+003900     END-IF.
+003910     IF WS-RECORD-VALID
+003920         IF WS-DATE-DD IS NOT NUMERIC
+003930            OR WS-DATE-DD < 1 OR WS-DATE-DD > 31
+003940            OR WS-DATE-SL1 NOT = '/'
+003950            OR NOT WS-DATE-MON-OK
+003960            OR WS-DATE-SL2 NOT = '/'
+003970            OR WS-DATE-YYYY IS NOT NUMERIC
+003980             SET WS-RECORD-INVALID TO TRUE
+003990             MOVE 'INVALID DATEX' TO WS-REJECT-REASON
+004000         END-IF
+004010     END-IF.
+004020     IF WS-RECORD-VALID
+004030         PERFORM 2150-COMPUTE-TENURE THRU 2150-EXIT
+004040         PERFORM 2300-WRITE-REPORT-LINE THRU 2300-EXIT
+004050     ELSE
+004060         PERFORM 2200-WRITE-REJECT-RECORD THRU 2200-EXIT
+004070     END-IF.
+004080 2100-EXIT.
+004090     EXIT.
+
+004100 2150-COMPUTE-TENURE.
+004110     MOVE 1 TO WS-MONTH-INDEX.
+004120     PERFORM 2160-FIND-MONTH-NUMBER THRU 2160-EXIT
+004130         UNTIL WS-MONTH-INDEX > 12
+004140            OR WS-MONTH-NAME (WS-MONTH-INDEX) = WS-DATE-MON.
+004150     IF WS-DATE-YYYY > WS-CURRENT-YYYY
+004160         OR (WS-DATE-YYYY = WS-CURRENT-YYYY
+004170             AND WS-MONTH-INDEX > WS-CURRENT-MM)
+004180         OR (WS-DATE-YYYY = WS-CURRENT-YYYY
+004190             AND WS-MONTH-INDEX = WS-CURRENT-MM
+004200             AND WS-DATE-DD > WS-CURRENT-DD)
+004210         MOVE ZERO TO WS-TENURE-YEARS
+004220     ELSE
+004230         COMPUTE WS-TENURE-YEARS =
+004240             WS-CURRENT-YYYY - WS-DATE-YYYY
+004250         IF WS-MONTH-INDEX > WS-CURRENT-MM
+004260             OR (WS-MONTH-INDEX = WS-CURRENT-MM
+004270                 AND WS-DATE-DD > WS-CURRENT-DD)
+004280             SUBTRACT 1 FROM WS-TENURE-YEARS
+004290         END-IF
+004300     END-IF.
+004310 2150-EXIT.
+004320     EXIT.
+
+004330 2160-FIND-MONTH-NUMBER.
+004340     ADD 1 TO WS-MONTH-INDEX.
+004350 2160-EXIT.
+004360     EXIT.
+
+004370 2200-WRITE-REJECT-RECORD.
+004380     MOVE WS-STUDENT-ID TO RL-STUDENT-ID.
+004390     MOVE WS-NAME TO RL-NAME.
+004400     MOVE WS-DATE TO RL-DATEX.
+004410     MOVE WS-REJECT-REASON TO RL-REASON.
+004420     MOVE WS-REJECT-DETAIL-LINE TO REJECT-LINE.
+004430     WRITE REJECT-LINE.
+004440     ADD 1 TO WS-TOTAL-REJECTS.
+004450 2200-EXIT.
+004460     EXIT.
+
+004470 2300-WRITE-REPORT-LINE.
+004480     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+004490         PERFORM 1100-WRITE-REPORT-HEADINGS THRU 1100-EXIT
+004500     END-IF.
+004510     MOVE WS-STUDENT-ID TO DL-STUDENT-ID.
+004520     MOVE WS-NAME TO DL-NAME.
+004530     MOVE WS-DATE TO DL-DATEX.
+004540     MOVE WS-TENURE-YEARS TO DL-TENURE.
+004550     MOVE WS-DETAIL-LINE TO REPORT-LINE.
+004560     WRITE REPORT-LINE.
+004570     ADD 1 TO WS-LINE-COUNT.
+004580     ADD 1 TO WS-TOTAL-STUDENTS.
+004590     PERFORM 2370-WRITE-EXTRACT-RECORD THRU 2370-EXIT.
+004600 2300-EXIT.
+004610     EXIT.
+
+004620 2370-WRITE-EXTRACT-RECORD.
+004630     MOVE SPACES TO EXTRACT-RECORD.
+004640     MOVE WS-STUDENT-ID TO EXT-STUDENT-ID.
+004650     MOVE WS-NAME TO EXT-NAME.
+004660     MOVE WS-DATE-YYYY TO WS-EXT-DATE-YYYY.
+004670     MOVE WS-MONTH-INDEX TO WS-EXT-DATE-MM.
+004680     MOVE WS-DATE-DD TO WS-EXT-DATE-DD.
+004690     MOVE WS-EXT-DATE-8 TO EXT-DATEX.
+004700     MOVE WS-TENURE-YEARS TO EXT-TENURE.
+004710     WRITE EXTRACT-RECORD.
+004720 2370-EXIT.
+004730     EXIT.
+
+004740 2400-WRITE-CHECKPOINT.
+004750     MOVE SPACES TO CHECKPOINT-RECORD.
+004760     MOVE WS-STUDENT-ID TO CHK-LAST-STUDENT-ID.
+004770     MOVE WS-TOTAL-STUDENTS TO CHK-TOTAL-STUDENTS.
+004780     MOVE WS-TOTAL-REJECTS TO CHK-TOTAL-REJECTS.
+004790     MOVE WS-TOTAL-READ TO CHK-TOTAL-READ.
+004800     MOVE WS-PAGE-COUNT TO CHK-PAGE-COUNT.
+004810     OPEN OUTPUT CHECKPOINT-FILE.
+004820     WRITE CHECKPOINT-RECORD.
+004830     CLOSE CHECKPOINT-FILE.
+004840 2400-EXIT.
+004850     EXIT.
+
+004860 3000-FINALIZE.
+004870     MOVE SPACES TO REPORT-LINE.
+004880     WRITE REPORT-LINE.
+004890     MOVE WS-TOTAL-READ TO TL-TOTAL.
+004900     MOVE WS-TOTAL-LINE TO REPORT-LINE.
+004910     WRITE REPORT-LINE.
+004920     CLOSE STUDENT.
+004930     CLOSE REPORT-FILE.
+004940     CLOSE STUDENT-REJECTS.
+004950     CLOSE EXTRACT-FILE.
+004960     DISPLAY 'READ-TXT: TOTAL RECORDS READ = ' WS-TOTAL-READ.
+004970     DISPLAY 'READ-TXT: STUDENTS ACCEPTED = ' WS-TOTAL-STUDENTS.
+004980     DISPLAY 'READ-TXT: RECORDS REJECTED = ' WS-TOTAL-REJECTS.
+004990     PERFORM 3050-RESET-CHECKPOINT THRU 3050-EXIT.
+005000     PERFORM 3100-CHECK-CONTROL-TOTAL THRU 3100-EXIT.
+005010     PERFORM 3150-DISPLAY-RUN-STATUS THRU 3150-EXIT.
+005020 3000-EXIT.
+005030     EXIT.
+
+005040 3050-RESET-CHECKPOINT.
+005050     OPEN OUTPUT CHECKPOINT-FILE.
+005060     CLOSE CHECKPOINT-FILE.
+005070 3050-EXIT.
+005080     EXIT.
+
+005090 3100-CHECK-CONTROL-TOTAL.
+005100     IF WS-TOTAL-READ = WS-EXPECTED-COUNT
+005110         SET WS-IN-BALANCE TO TRUE
+005120         DISPLAY 'READ-TXT: CONTROL COUNT MATCH = '
+005130             WS-EXPECTED-COUNT
+005140         MOVE ZERO TO RETURN-CODE
+005150     ELSE
+005160         SET WS-OUT-OF-BALANCE TO TRUE
+005170         DISPLAY 'READ-TXT: *** OUT OF BALANCE *** EXPECTED = '
+005180             WS-EXPECTED-COUNT ' ACTUAL = ' WS-TOTAL-READ
+005190         MOVE 8 TO RETURN-CODE
+005200     END-IF.
+005210 3100-EXIT.
+005220     EXIT.
+
+005230 3150-DISPLAY-RUN-STATUS.
+005240     IF WS-IN-BALANCE
+005250         DISPLAY 'READ-TXT: RUN STATUS = COMPLETED NORMALLY'
+005260     ELSE
+005270         DISPLAY 'READ-TXT: RUN STATUS = COMPLETED - '
+005280             'OUT OF BALANCE'
+005290     END-IF.
+005300 3150-EXIT.
+005310     EXIT.
+
+005320 END PROGRAM READ-TXT.
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
+
