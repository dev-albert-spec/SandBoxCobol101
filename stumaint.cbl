@@ -0,0 +1,282 @@
+000100******************************************************************
+000110* Author: JRV
+000120* Date: 09/Ago/2026
+000130* Purpose: Education
+000140*
+000150* Companion batch run to READ-TXT. Applies a file of add/change/
+000160* delete transactions, keyed on STUDENT-ID, against the student
+000170* master and produces an updated master plus a log of what was
+000180* applied.
+000190*
+000200* Modification History
+000210* ---------------------------------------------------------------
+000220* 09/Ago/2026  JRV  Original version. STUDENT-MASTER was still
+000230*                    LINE SEQUENTIAL at this point, so transactions
+000240*                    were applied by an old-master/new-master merge
+000250*                    against an ID-sequenced transaction file rather
+000260*                    than a direct lookup.
+000270* 09/Ago/2026  JRV  STUDENT-MASTER is now ORGANIZATION INDEXED, keyed
+000280*                    on STUDENT-ID, so transactions are applied with
+000290*                    a direct keyed READ/WRITE/REWRITE/DELETE against
+000300*                    the one master data set instead of building a
+000310*                    new generation of it; transactions no longer
+000320*                    need to be presented in STUDENT-ID order.
+000330* 09/Ago/2026  JRV  ADD transactions are now checked against the
+000340*                    IDs already added earlier in this same run, so
+000350*                    a transaction file with the same STUDENT-ID
+000360*                    added twice is caught and reported instead of
+000370*                    the second ADD silently failing against the
+000380*                    master with no indication the file itself was
+000390*                    the problem.
+000400* 09/Ago/2026  JRV  ADD now rejects with a controlled message once
+000410*                    the duplicate-check table fills (5000 ADDs in
+000420*                    one run) instead of indexing past the end of
+000430*                    the table.
+000440******************************************************************
+000450 IDENTIFICATION DIVISION.
+000460 PROGRAM-ID. STUMAINT.
+
+000470 ENVIRONMENT DIVISION.
+000480     INPUT-OUTPUT SECTION.
+000490         FILE-CONTROL.
+000500             SELECT STUDENT-MASTER ASSIGN TO DYNAMIC WS-STUDENT-DD
+000510             ORGANIZATION IS INDEXED
+000520             ACCESS MODE IS DYNAMIC
+000530             RECORD KEY IS STUDENT-ID OF STUDENT-MASTER-REC.
+
+000540             SELECT STUDENT-TRANS ASSIGN TO DYNAMIC WS-TRANS-DD
+000550             ORGANIZATION IS LINE SEQUENTIAL.
+
+000560             SELECT TRANS-LOG ASSIGN TO DYNAMIC WS-TRANS-LOG-DD
+000570             ORGANIZATION IS LINE SEQUENTIAL.
+
+000580 DATA DIVISION.
+000590     FILE SECTION.
+000600     FD STUDENT-MASTER.
+000610     COPY STUREC REPLACING ==:REC:== BY ==STUDENT-MASTER-REC==.
+
+000620     FD STUDENT-TRANS.
+000630     01 TRANS-RECORD.
+000640         05 TRANS-ACTION PIC X(1).
+000650             88 TRANS-IS-ADD VALUE 'A'.
+000660             88 TRANS-IS-CHANGE VALUE 'C'.
+000670             88 TRANS-IS-DELETE VALUE 'D'.
+000680         05 TRANS-STUDENT-ID PIC 9(5).
+000690         05 TRANS-NAME PIC A(25).
+000700         05 TRANS-DATEX PIC A(11).
+
+000710     FD TRANS-LOG.
+000720     01 LOG-LINE PIC X(80).
+
+000730     WORKING-STORAGE SECTION.
+000740     01 WS-RUN-PARMS.
+000750         05 WS-STUDENT-DD PIC X(64) VALUE SPACES.
+000760         05 WS-TRANS-DD PIC X(64) VALUE SPACES.
+000770         05 WS-TRANS-LOG-DD PIC X(64) VALUE SPACES.
+
+000780     01 WS-DEFAULTS.
+000790         05 WS-DEFAULT-STUDENT PIC X(64) VALUE 'STUDENT.DAT'.
+000800         05 WS-DEFAULT-TRANS PIC X(64) VALUE 'STUTRANS.DAT'.
+000810         05 WS-DEFAULT-TRANS-LOG PIC X(64) VALUE 'STUMLOG.TXT'.
+
+000820     01 WS-EOF-SWITCHES.
+000830         05 WS-TRANS-EOF PIC X(1) VALUE 'N'.
+000840             88 WS-TRANS-AT-EOF VALUE 'Y'.
+
+000850     01 WS-COUNTERS.
+000860         05 WS-ADD-COUNT PIC 9(5) COMP VALUE ZERO.
+000870         05 WS-CHANGE-COUNT PIC 9(5) COMP VALUE ZERO.
+000880         05 WS-DELETE-COUNT PIC 9(5) COMP VALUE ZERO.
+000890         05 WS-ERROR-COUNT PIC 9(5) COMP VALUE ZERO.
+
+000900     01 WS-CURRENT-TRANS.
+000910         05 WS-TRANS-ACTION PIC X(1).
+000920         05 WS-TRANS-STUDENT-ID PIC 9(5).
+000930         05 WS-TRANS-NAME PIC A(25).
+000940         05 WS-TRANS-DATEX PIC A(11).
+
+000950     01 WS-SEEN-MAX PIC 9(5) COMP VALUE 5000.
+000960     01 WS-DUP-CHECK-TABLE.
+000970         05 WS-SEEN-COUNT PIC 9(5) COMP VALUE ZERO.
+000980         05 WS-SEEN-ENTRY OCCURS 1 TO 5000 TIMES
+000990                 DEPENDING ON WS-SEEN-COUNT
+001000                 INDEXED BY WS-SEEN-IDX.
+001010             10 WS-SEEN-ID PIC 9(5).
+001020     01 WS-DUP-FOUND-SW PIC X(1) VALUE 'N'.
+001030         88 WS-DUP-FOUND VALUE 'Y'.
+
+001040     01 WS-LOG-DETAIL-LINE.
+001050         05 LL-ACTION PIC X(6).
+001060         05 FILLER PIC X(1) VALUE SPACE.
+001070         05 LL-STUDENT-ID PIC 9(5).
+001080         05 FILLER PIC X(1) VALUE SPACE.
+001090         05 LL-NAME PIC A(25).
+001100         05 FILLER PIC X(1) VALUE SPACE.
+001110         05 LL-RESULT PIC X(30).
+
+001120 PROCEDURE DIVISION.
+
+001130 0000-MAINLINE.
+001140     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001150     PERFORM 2000-APPLY-TRANSACTION THRU 2000-EXIT
+001160         UNTIL WS-TRANS-AT-EOF.
+001170     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001180     STOP RUN.
+
+001190 1000-INITIALIZE.
+001200     PERFORM 1050-GET-RUN-PARMS THRU 1050-EXIT.
+001210     OPEN I-O STUDENT-MASTER.
+001220     OPEN INPUT STUDENT-TRANS.
+001230     OPEN OUTPUT TRANS-LOG.
+001240     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+001250 1000-EXIT.
+001260     EXIT.
+
+001270 1050-GET-RUN-PARMS.
+001280     ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'STUDENT_DD'.
+001290     IF WS-STUDENT-DD = SPACES OR LOW-VALUES
+001300         MOVE WS-DEFAULT-STUDENT TO WS-STUDENT-DD
+001310     END-IF.
+001320     ACCEPT WS-TRANS-DD FROM ENVIRONMENT 'STUTRANS_DD'.
+001330     IF WS-TRANS-DD = SPACES OR LOW-VALUES
+001340         MOVE WS-DEFAULT-TRANS TO WS-TRANS-DD
+001350     END-IF.
+001360     ACCEPT WS-TRANS-LOG-DD FROM ENVIRONMENT 'STUMLOG_DD'.
+001370     IF WS-TRANS-LOG-DD = SPACES OR LOW-VALUES
+001380         MOVE WS-DEFAULT-TRANS-LOG TO WS-TRANS-LOG-DD
+001390     END-IF.
+001400     DISPLAY 'STUMAINT: STUDENT MASTER = ' WS-STUDENT-DD.
+001410     DISPLAY 'STUMAINT: TRANS FILE     = ' WS-TRANS-DD.
+001420 1050-EXIT.
+001430     EXIT.
+
+001440 1200-READ-TRANS.
+001450     READ STUDENT-TRANS INTO WS-CURRENT-TRANS
+001460         AT END SET WS-TRANS-AT-EOF TO TRUE
+001470     END-READ.
+001480 1200-EXIT.
+001490     EXIT.
+
+001500 2000-APPLY-TRANSACTION.
+001510     MOVE WS-TRANS-STUDENT-ID TO STUDENT-ID OF STUDENT-MASTER-REC.
+001520     EVALUATE TRUE
+001530         WHEN TRANS-IS-ADD
+001540             PERFORM 2100-APPLY-ADD THRU 2100-EXIT
+001550         WHEN TRANS-IS-CHANGE
+001560             PERFORM 2200-APPLY-CHANGE THRU 2200-EXIT
+001570         WHEN TRANS-IS-DELETE
+001580             PERFORM 2300-APPLY-DELETE THRU 2300-EXIT
+001590         WHEN OTHER
+001600             MOVE 'REJECT' TO LL-ACTION
+001610             MOVE 'UNKNOWN TRANSACTION CODE' TO LL-RESULT
+001620             ADD 1 TO WS-ERROR-COUNT
+001630     END-EVALUATE.
+001640     MOVE WS-TRANS-STUDENT-ID TO LL-STUDENT-ID.
+001650     MOVE WS-TRANS-NAME TO LL-NAME.
+001660     PERFORM 2900-WRITE-LOG-LINE THRU 2900-EXIT.
+001670     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+001680 2000-EXIT.
+001690     EXIT.
+
+001700 2050-CHECK-DUPLICATE-ID.
+001710     MOVE 'N' TO WS-DUP-FOUND-SW.
+001720     IF WS-SEEN-COUNT > ZERO
+001730         SET WS-SEEN-IDX TO 1
+001740         SEARCH WS-SEEN-ENTRY
+001750             AT END
+001760                 CONTINUE
+001770             WHEN WS-SEEN-ID (WS-SEEN-IDX) = WS-TRANS-STUDENT-ID
+001780                 SET WS-DUP-FOUND TO TRUE
+001790         END-SEARCH
+001800     END-IF.
+001810 2050-EXIT.
+001820     EXIT.
+
+001830 2100-APPLY-ADD.
+001840     PERFORM 2050-CHECK-DUPLICATE-ID THRU 2050-EXIT.
+001850     EVALUATE TRUE
+001860         WHEN WS-DUP-FOUND
+001870             MOVE 'REJECT' TO LL-ACTION
+001880             MOVE 'DUPLICATE STUDENT-ID IN TRANS FILE'
+001890                 TO LL-RESULT
+001900             ADD 1 TO WS-ERROR-COUNT
+001910         WHEN WS-SEEN-COUNT NOT < WS-SEEN-MAX
+001920             MOVE 'REJECT' TO LL-ACTION
+001930             MOVE 'DUPLICATE-CHECK TABLE FULL' TO LL-RESULT
+001940             ADD 1 TO WS-ERROR-COUNT
+001950         WHEN OTHER
+001960             ADD 1 TO WS-SEEN-COUNT
+001970             MOVE WS-TRANS-STUDENT-ID
+001980                 TO WS-SEEN-ID (WS-SEEN-COUNT)
+001990             MOVE WS-TRANS-NAME TO NAME OF STUDENT-MASTER-REC
+002000             MOVE WS-TRANS-DATEX TO DATEX OF STUDENT-MASTER-REC
+002010             WRITE STUDENT-MASTER-REC
+002020                 INVALID KEY
+002030                     MOVE 'REJECT' TO LL-ACTION
+002040                     MOVE 'DUPLICATE STUDENT-ID ON ADD'
+002050                         TO LL-RESULT
+002060                     ADD 1 TO WS-ERROR-COUNT
+002070                 NOT INVALID KEY
+002080                     ADD 1 TO WS-ADD-COUNT
+002090                     MOVE 'ADD' TO LL-ACTION
+002100                     MOVE 'APPLIED' TO LL-RESULT
+002110             END-WRITE
+002120     END-EVALUATE.
+002130 2100-EXIT.
+002140     EXIT.
+
+002150 2200-APPLY-CHANGE.
+002160     READ STUDENT-MASTER
+002170         INVALID KEY
+002180             MOVE 'REJECT' TO LL-ACTION
+002190             MOVE 'NO MATCHING MASTER RECORD' TO LL-RESULT
+002200             ADD 1 TO WS-ERROR-COUNT
+002210         NOT INVALID KEY
+002220             MOVE WS-TRANS-NAME TO NAME OF STUDENT-MASTER-REC
+002230             MOVE WS-TRANS-DATEX TO DATEX OF STUDENT-MASTER-REC
+002240             REWRITE STUDENT-MASTER-REC
+002250             ADD 1 TO WS-CHANGE-COUNT
+002260             MOVE 'CHANGE' TO LL-ACTION
+002270             MOVE 'APPLIED' TO LL-RESULT
+002280     END-READ.
+002290 2200-EXIT.
+002300     EXIT.
+
+002310 2300-APPLY-DELETE.
+002320     READ STUDENT-MASTER
+002330         INVALID KEY
+002340             MOVE 'REJECT' TO LL-ACTION
+002350             MOVE 'NO MATCHING MASTER RECORD' TO LL-RESULT
+002360             ADD 1 TO WS-ERROR-COUNT
+002370         NOT INVALID KEY
+002380             DELETE STUDENT-MASTER RECORD
+002390             ADD 1 TO WS-DELETE-COUNT
+002400             MOVE 'DELETE' TO LL-ACTION
+002410             MOVE 'APPLIED' TO LL-RESULT
+002420     END-READ.
+002430 2300-EXIT.
+002440     EXIT.
+
+002450 2900-WRITE-LOG-LINE.
+002460     MOVE WS-LOG-DETAIL-LINE TO LOG-LINE.
+002470     WRITE LOG-LINE.
+002480 2900-EXIT.
+002490     EXIT.
+
+002500 3000-FINALIZE.
+002510     CLOSE STUDENT-MASTER.
+002520     CLOSE STUDENT-TRANS.
+002530     CLOSE TRANS-LOG.
+002540     DISPLAY 'STUMAINT: ADDS APPLIED    = ' WS-ADD-COUNT.
+002550     DISPLAY 'STUMAINT: CHANGES APPLIED = ' WS-CHANGE-COUNT.
+002560     DISPLAY 'STUMAINT: DELETES APPLIED = ' WS-DELETE-COUNT.
+002570     DISPLAY 'STUMAINT: ERRORS          = ' WS-ERROR-COUNT.
+002580 3000-EXIT.
+002590     EXIT.
+
+002600 END PROGRAM STUMAINT.
+
+
+
+
+
